@@ -0,0 +1,9 @@
+      *    CEILING-CASE-RECORD - one row per CEILING regression case
+      *    held in the CEILINGCASE dataset, same layout style as
+      *    SQRT-CASE-RECORD so ops can add cases without a recompile.
+       01  CEILING-CASE-RECORD.
+           05  CEILING-CASE-NAME       PIC X(30).
+           05  CEILING-CASE-INPUT      PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  CEILING-CASE-EXPECTED   PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
