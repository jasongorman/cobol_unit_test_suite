@@ -0,0 +1,9 @@
+      *    ROUND-CASE-RECORD - one row per ROUND regression case held
+      *    in the ROUNDCASE dataset, same layout style as
+      *    SQRT-CASE-RECORD so ops can add cases without a recompile.
+       01  ROUND-CASE-RECORD.
+           05  ROUND-CASE-NAME         PIC X(30).
+           05  ROUND-CASE-INPUT        PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  ROUND-CASE-EXPECTED     PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
