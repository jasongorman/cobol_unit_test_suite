@@ -0,0 +1,11 @@
+      *    MOD-CASE-RECORD - one row per MOD regression case held in
+      *    the MODCASE dataset, same layout style as SQRT-CASE-RECORD
+      *    so ops can add cases without a recompile.
+       01  MOD-CASE-RECORD.
+           05  MOD-CASE-NAME           PIC X(30).
+           05  MOD-CASE-DIVIDEND       PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  MOD-CASE-DIVISOR        PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  MOD-CASE-EXPECTED       PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
