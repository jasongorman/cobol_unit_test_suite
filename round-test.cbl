@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUND-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUND-CASES-FILE ASSIGN TO 'ROUNDCASE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROUND-CASES-FILE.
+           COPY 'round-cases.cpy'.
+       WORKING-STORAGE SECTION.
+      *    Test data
+       01  INPUT-NUMBER    PIC S9(6)V9(3).
+       01  RESULT          PIC S9(6)V9(3).
+       01  EXPECTED-RESULT   PIC S9(6)V9(3).
+      *    End-of-file switch
+       01  ROUND-CASES-EOF PIC X(01) VALUE 'N'.
+           88  NO-MORE-ROUND-CASES    VALUE 'Y'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           OPEN INPUT ROUND-CASES-FILE.
+
+           PERFORM RUN-NEXT-ROUND-CASE UNTIL NO-MORE-ROUND-CASES.
+
+           CLOSE ROUND-CASES-FILE.
+
+      *    TESTS-RUN/PASSES/FAILURES live in the shared TEST-CONTEXT
+      *    across the whole MATHS-SUITE run, not private to this
+      *    suite, so the authoritative totals are the ones MATHS-SUITE
+      *    displays after every suite has run - not repeated here.
+
+           GOBACK.
+
+       RUN-NEXT-ROUND-CASE.
+           READ ROUND-CASES-FILE
+               AT END
+                   SET NO-MORE-ROUND-CASES TO TRUE
+               NOT AT END
+                   PERFORM RUN-ROUND-CASE
+           END-READ.
+
+       RUN-ROUND-CASE.
+           MOVE ROUND-CASE-INPUT TO INPUT-NUMBER.
+           MOVE ROUND-CASE-EXPECTED TO EXPECTED-RESULT.
+
+           CALL 'ROUND' USING INPUT-NUMBER, RESULT.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, ROUND-CASE-NAME,
+               EXPECTED-RESULT, RESULT.
+
+       END PROGRAM ROUND-TEST.
