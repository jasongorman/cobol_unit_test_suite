@@ -0,0 +1,14 @@
+      *    SQRT-CASE-RECORD - one row per SQRT regression case held
+      *    in the SQRTCASE dataset. Ops add/change cases by editing
+      *    that file; SQRT-TEST does not need to be recompiled.
+      *    A zero SQRT-CASE-TOLERANCE means the result must match
+      *    SQRT-CASE-EXPECTED exactly; a non-zero tolerance allows the
+      *    irrational-root cases (e.g. SQRT(2)) to compare within it.
+       01  SQRT-CASE-RECORD.
+           05  SQRT-CASE-NAME      PIC X(30).
+           05  SQRT-CASE-INPUT     PIC S9(6)V9(3)
+                                       SIGN IS LEADING SEPARATE.
+           05  SQRT-CASE-EXPECTED  PIC S9(6)V9(3)
+                                       SIGN IS LEADING SEPARATE.
+           05  SQRT-CASE-TOLERANCE PIC S9(6)V9(3)
+                                       SIGN IS LEADING SEPARATE.
