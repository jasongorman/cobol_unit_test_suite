@@ -0,0 +1,20 @@
+      *    TEST-CONTEXT - shared counters passed between a suite
+      *    driver (e.g. MATHS-SUITE) and the test/assertion programs
+      *    it calls, so results accumulate in one place.
+      *
+      *    TEST-CASE-DETAILS carries one entry per assertion made
+      *    against this context, so a suite driver can report exactly
+      *    which named cases failed instead of just a running total.
+       01  TEST-CONTEXT.
+           05  TESTS-RUN       PIC 9(4) VALUE ZERO.
+           05  PASSES          PIC 9(4) VALUE ZERO.
+           05  FAILURES        PIC 9(4) VALUE ZERO.
+           05  TEST-CASE-COUNT PIC 9(4) VALUE ZERO.
+           05  TEST-CASE-DETAILS OCCURS 500 TIMES
+                                  INDEXED BY TEST-CASE-IDX.
+               10  TEST-CASE-NAME      PIC X(30).
+               10  TEST-CASE-STATUS    PIC X(04).
+                   88  TEST-CASE-PASSED    VALUE 'PASS'.
+                   88  TEST-CASE-FAILED    VALUE 'FAIL'.
+               10  TEST-CASE-EXPECTED  PIC X(12).
+               10  TEST-CASE-ACTUAL    PIC X(12).
