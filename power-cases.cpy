@@ -0,0 +1,11 @@
+      *    POWER-CASE-RECORD - one row per POWER regression case held
+      *    in the POWERCASE dataset, same layout style as
+      *    SQRT-CASE-RECORD so ops can add cases without a recompile.
+       01  POWER-CASE-RECORD.
+           05  POWER-CASE-NAME         PIC X(30).
+           05  POWER-CASE-BASE         PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  POWER-CASE-EXPONENT     PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
+           05  POWER-CASE-EXPECTED     PIC S9(6)V9(3)
+                                           SIGN IS LEADING SEPARATE.
