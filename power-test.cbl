@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POWER-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POWER-CASES-FILE ASSIGN TO 'POWERCASE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POWER-CASES-FILE.
+           COPY 'power-cases.cpy'.
+       WORKING-STORAGE SECTION.
+      *    Test data
+       01  BASE-NUMBER     PIC S9(6)V9(3).
+       01  EXPONENT        PIC S9(6)V9(3).
+       01  RESULT          PIC S9(6)V9(3).
+       01  EXPECTED-RESULT   PIC S9(6)V9(3).
+      *    End-of-file switch
+       01  POWER-CASES-EOF PIC X(01) VALUE 'N'.
+           88  NO-MORE-POWER-CASES    VALUE 'Y'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           OPEN INPUT POWER-CASES-FILE.
+
+           PERFORM RUN-NEXT-POWER-CASE UNTIL NO-MORE-POWER-CASES.
+
+           CLOSE POWER-CASES-FILE.
+
+      *    TESTS-RUN/PASSES/FAILURES live in the shared TEST-CONTEXT
+      *    across the whole MATHS-SUITE run, not private to this
+      *    suite, so the authoritative totals are the ones MATHS-SUITE
+      *    displays after every suite has run - not repeated here.
+
+           GOBACK.
+
+       RUN-NEXT-POWER-CASE.
+           READ POWER-CASES-FILE
+               AT END
+                   SET NO-MORE-POWER-CASES TO TRUE
+               NOT AT END
+                   PERFORM RUN-POWER-CASE
+           END-READ.
+
+       RUN-POWER-CASE.
+           MOVE POWER-CASE-BASE TO BASE-NUMBER.
+           MOVE POWER-CASE-EXPONENT TO EXPONENT.
+           MOVE POWER-CASE-EXPECTED TO EXPECTED-RESULT.
+
+           CALL 'POWER' USING BASE-NUMBER, EXPONENT, RESULT.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, POWER-CASE-NAME,
+               EXPECTED-RESULT, RESULT.
+
+       END PROGRAM POWER-TEST.
