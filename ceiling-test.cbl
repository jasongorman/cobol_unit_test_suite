@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEILING-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEILING-CASES-FILE ASSIGN TO 'CEILINGCASE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CEILING-CASES-FILE.
+           COPY 'ceiling-cases.cpy'.
+       WORKING-STORAGE SECTION.
+      *    Test data
+       01  INPUT-NUMBER    PIC S9(6)V9(3).
+       01  RESULT          PIC S9(6)V9(3).
+       01  EXPECTED-RESULT   PIC S9(6)V9(3).
+      *    End-of-file switch
+       01  CEILING-CASES-EOF   PIC X(01) VALUE 'N'.
+           88  NO-MORE-CEILING-CASES  VALUE 'Y'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           OPEN INPUT CEILING-CASES-FILE.
+
+           PERFORM RUN-NEXT-CEILING-CASE UNTIL NO-MORE-CEILING-CASES.
+
+           CLOSE CEILING-CASES-FILE.
+
+      *    TESTS-RUN/PASSES/FAILURES live in the shared TEST-CONTEXT
+      *    across the whole MATHS-SUITE run, not private to this
+      *    suite, so the authoritative totals are the ones MATHS-SUITE
+      *    displays after every suite has run - not repeated here.
+
+           GOBACK.
+
+       RUN-NEXT-CEILING-CASE.
+           READ CEILING-CASES-FILE
+               AT END
+                   SET NO-MORE-CEILING-CASES TO TRUE
+               NOT AT END
+                   PERFORM RUN-CEILING-CASE
+           END-READ.
+
+       RUN-CEILING-CASE.
+           MOVE CEILING-CASE-INPUT TO INPUT-NUMBER.
+           MOVE CEILING-CASE-EXPECTED TO EXPECTED-RESULT.
+
+           CALL 'CEILING' USING INPUT-NUMBER, RESULT.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, CEILING-CASE-NAME,
+               EXPECTED-RESULT, RESULT.
+
+       END PROGRAM CEILING-TEST.
