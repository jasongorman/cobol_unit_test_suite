@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOD-CASES-FILE ASSIGN TO 'MODCASE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MOD-CASES-FILE.
+           COPY 'mod-cases.cpy'.
+       WORKING-STORAGE SECTION.
+      *    Test data
+       01  DIVIDEND-NUMBER PIC S9(6)V9(3).
+       01  DIVISOR-NUMBER  PIC S9(6)V9(3).
+       01  RESULT          PIC S9(6)V9(3).
+       01  EXPECTED-RESULT   PIC S9(6)V9(3).
+      *    End-of-file switch
+       01  MOD-CASES-EOF   PIC X(01) VALUE 'N'.
+           88  NO-MORE-MOD-CASES      VALUE 'Y'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           OPEN INPUT MOD-CASES-FILE.
+
+           PERFORM RUN-NEXT-MOD-CASE UNTIL NO-MORE-MOD-CASES.
+
+           CLOSE MOD-CASES-FILE.
+
+      *    TESTS-RUN/PASSES/FAILURES live in the shared TEST-CONTEXT
+      *    across the whole MATHS-SUITE run, not private to this
+      *    suite, so the authoritative totals are the ones MATHS-SUITE
+      *    displays after every suite has run - not repeated here.
+
+           GOBACK.
+
+       RUN-NEXT-MOD-CASE.
+           READ MOD-CASES-FILE
+               AT END
+                   SET NO-MORE-MOD-CASES TO TRUE
+               NOT AT END
+                   PERFORM RUN-MOD-CASE
+           END-READ.
+
+       RUN-MOD-CASE.
+           MOVE MOD-CASE-DIVIDEND TO DIVIDEND-NUMBER.
+           MOVE MOD-CASE-DIVISOR TO DIVISOR-NUMBER.
+           MOVE MOD-CASE-EXPECTED TO EXPECTED-RESULT.
+
+           CALL 'MOD' USING DIVIDEND-NUMBER, DIVISOR-NUMBER, RESULT.
+
+           CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, MOD-CASE-NAME,
+               EXPECTED-RESULT, RESULT.
+
+       END PROGRAM MOD-TEST.
