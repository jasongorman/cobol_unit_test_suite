@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSERT-EQUAL-STRING.
+      *    Alphanumeric sibling of ASSERT-EQUAL, for suites built on
+      *    this pattern that compare text (e.g. string-handling or
+      *    date routines) rather than signed numeric results.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CASE-STATUS      PIC X(04).
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       01  TEST-NAME   PIC X(30).
+       01  EXPECTED    PIC X(80).
+       01  ACTUAL      PIC X(80).
+       PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,
+                                           EXPECTED, ACTUAL.
+       MAIN-PROCEDURE.
+           ADD 1 to TESTS-RUN.
+
+           IF ACTUAL = EXPECTED THEN
+               ADD 1 TO PASSES
+               MOVE 'PASS' TO CASE-STATUS
+           ELSE
+               DISPLAY 'FAILED: ' TEST-NAME '. Expected '
+               EXPECTED ' but was ' ACTUAL
+               ADD 1 TO FAILURES
+               MOVE 'FAIL' TO CASE-STATUS.
+
+           PERFORM RECORD-TEST-CASE.
+
+           GOBACK.
+
+       RECORD-TEST-CASE.
+           IF TEST-CASE-COUNT < 500
+               ADD 1 TO TEST-CASE-COUNT
+               SET TEST-CASE-IDX TO TEST-CASE-COUNT
+               MOVE TEST-NAME TO TEST-CASE-NAME(TEST-CASE-IDX)
+               MOVE CASE-STATUS TO TEST-CASE-STATUS(TEST-CASE-IDX)
+               PERFORM EDIT-EXPECTED-FOR-REPORT
+               PERFORM EDIT-ACTUAL-FOR-REPORT
+           END-IF.
+
+      *    EXPECTED/ACTUAL are wide enough to hold a full text or date
+      *    comparison, but the per-case report column is not. Rather
+      *    than let a long value truncate invisibly, mark it with a
+      *    trailing '...' so the report makes clear it is partial.
+       EDIT-EXPECTED-FOR-REPORT.
+           IF FUNCTION LENGTH(FUNCTION TRIM(EXPECTED)) > 12
+               MOVE EXPECTED(1:9) TO TEST-CASE-EXPECTED(TEST-CASE-IDX)
+               MOVE '...' TO TEST-CASE-EXPECTED(TEST-CASE-IDX)(10:3)
+           ELSE
+               MOVE EXPECTED TO TEST-CASE-EXPECTED(TEST-CASE-IDX)
+           END-IF.
+
+       EDIT-ACTUAL-FOR-REPORT.
+           IF FUNCTION LENGTH(FUNCTION TRIM(ACTUAL)) > 12
+               MOVE ACTUAL(1:9) TO TEST-CASE-ACTUAL(TEST-CASE-IDX)
+               MOVE '...' TO TEST-CASE-ACTUAL(TEST-CASE-IDX)(10:3)
+           ELSE
+               MOVE ACTUAL TO TEST-CASE-ACTUAL(TEST-CASE-IDX)
+           END-IF.
+
+       END PROGRAM ASSERT-EQUAL-STRING.
