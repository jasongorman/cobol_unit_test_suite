@@ -1,18 +1,435 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATHS-SUITE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO 'HISTLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HIST-STATUS.
+           SELECT JSON-REPORT-FILE ASSIGN TO 'JSONRPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT PAGE-ALERT-FILE ASSIGN TO 'PAGEFEED'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALERT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-FILE-RECORD    PIC X(80).
+       FD  JSON-REPORT-FILE.
+       01  JSON-REPORT-RECORD     PIC X(200).
+      *    One summary record ('S') per suite that has completed in
+      *    this job's checkpoint cycle, holding the counts that suite
+      *    contributed, plus one case record ('C') per test case that
+      *    suite ran. On restart after an abend, suites already
+      *    checkpointed here are skipped, their counts are folded
+      *    straight into TEST-CONTEXT, and their case rows are
+      *    replayed into TEST-CASE-DETAILS so the failure report
+      *    stays complete even on a restarted run.
+      *
+      *    Only PARM='ALL' runs ever read, write, or clear this file -
+      *    a single-suite PARM is always a fresh targeted check, never
+      *    treated as the restart of anything, so it can't skip a
+      *    suite based on a stale checkpoint and can't poison the
+      *    next overnight ALL run with a result that was never part
+      *    of an ALL attempt.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-TYPE    PIC X(01).
+               88  CKPT-TYPE-SUMMARY   VALUE 'S'.
+               88  CKPT-TYPE-CASE      VALUE 'C'.
+           05  CKPT-SUMMARY-DATA.
+               10  CKPT-SUITE-NAME     PIC X(12).
+               10  CKPT-TESTS-RUN      PIC 9(4).
+               10  CKPT-PASSES         PIC 9(4).
+               10  CKPT-FAILURES       PIC 9(4).
+               10  CKPT-SUMMARY-FILLER PIC X(34).
+           05  CKPT-CASE-DATA REDEFINES CKPT-SUMMARY-DATA.
+               10  CKPT-CASE-NAME      PIC X(30).
+               10  CKPT-CASE-STATUS    PIC X(04).
+               10  CKPT-CASE-EXPECTED  PIC X(12).
+               10  CKPT-CASE-ACTUAL    PIC X(12).
+      *    One record per failing run, picked up by the operations
+      *    paging feed so on-call is notified the same night instead
+      *    of the failure sitting quietly in spool.
+       FD  PAGE-ALERT-FILE.
+       01  PAGE-ALERT-FILE-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
        COPY 'test-context.cpy'.
-       PROCEDURE DIVISION.
+       01  RUN-DATE     PIC 9(8).
+       01  HISTORY-RECORD.
+           05  HIST-DATE           PIC 9(8).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-SUITE-NAME     PIC X(12) VALUE 'MATHS-SUITE'.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-TESTS-RUN      PIC ZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-PASSES         PIC ZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-FAILURES       PIC ZZZ9.
+       01  JSON-LINE    PIC X(200).
+       01  PAGE-ALERT-RECORD.
+           05  ALERT-DATE          PIC 9(8).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALERT-SUITE-NAME    PIC X(12) VALUE 'MATHS-SUITE'.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALERT-TEXT          PIC X(40) VALUE
+               'MATHS-SUITE FAILED - SEE HISTLOG/JSONRPT'.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  ALERT-FAILURES      PIC ZZZ9.
+      *    Which suite(s) to run, taken from the JCL PARM. ALL runs
+      *    every suite; a single suite name runs just that one, for a
+      *    fast targeted check during an incident.
+       01  SUITE-SELECT PIC X(07) VALUE 'ALL'.
+           88  SELECT-ALL-SUITES      VALUE 'ALL'.
+           88  SELECT-SQRT-SUITE      VALUE 'SQRT'.
+           88  SELECT-CEILING-SUITE   VALUE 'CEILING'.
+           88  SELECT-POWER-SUITE     VALUE 'POWER'.
+           88  SELECT-MOD-SUITE       VALUE 'MOD'.
+           88  SELECT-ROUND-SUITE     VALUE 'ROUND'.
+           88  VALID-SUITE-SELECTION  VALUE 'ALL' 'SQRT' 'CEILING'
+                                             'POWER' 'MOD' 'ROUND'.
+       01  HIST-STATUS  PIC X(02).
+       01  ALERT-STATUS PIC X(02).
+       01  CKPT-STATUS  PIC X(02).
+       01  CKPT-EOF     PIC X(01) VALUE 'N'.
+           88  NO-MORE-CKPT-RECORDS   VALUE 'Y'.
+       01  SQRT-DONE    PIC X(01) VALUE 'N'.
+           88  SQRT-SUITE-DONE        VALUE 'Y'.
+       01  CEILING-DONE PIC X(01) VALUE 'N'.
+           88  CEILING-SUITE-DONE     VALUE 'Y'.
+       01  POWER-DONE   PIC X(01) VALUE 'N'.
+           88  POWER-SUITE-DONE       VALUE 'Y'.
+       01  MOD-DONE     PIC X(01) VALUE 'N'.
+           88  MOD-SUITE-DONE         VALUE 'Y'.
+       01  ROUND-DONE   PIC X(01) VALUE 'N'.
+           88  ROUND-SUITE-DONE       VALUE 'Y'.
+       01  BEFORE-TESTS-RUN PIC 9(4).
+       01  BEFORE-PASSES    PIC 9(4).
+       01  BEFORE-FAILURES  PIC 9(4).
+       01  BEFORE-CASE-COUNT   PIC 9(4).
+      *    Starting subscript for the per-case checkpoint loop below,
+      *    computed once so the PERFORM VARYING control variable
+      *    (TEST-CASE-IDX) is never also adjusted inside the loop body.
+       01  START-CASE-IDX      PIC 9(4).
+      *    Local copy of the incoming PARM length, capped to the size
+      *    of PARM-VALUE before it is ever used as a reference
+      *    modification bound, so a mistyped over-length PARM can't
+      *    read past the end of the linkage item.
+       01  CAPPED-PARM-LENGTH  PIC S9(4) COMP.
+       LINKAGE SECTION.
+       01  PARM-LENGTH  PIC S9(4) COMP.
+       01  PARM-VALUE   PIC X(07).
+       PROCEDURE DIVISION USING PARM-LENGTH PARM-VALUE.
        MAIN-PROCEDURE.
            DISPLAY "Running MATHS tests...".
 
-           CALL 'SQRT-TEST' USING TEST-CONTEXT.
-           CALL 'CEILING-TEST' USING TEST-CONTEXT.
+           CALL 'INITIALIZE-TEST-CONTEXT' USING TEST-CONTEXT.
+
+           PERFORM READ-SUITE-PARM.
+
+           IF NOT VALID-SUITE-SELECTION
+               DISPLAY 'INVALID PARM VALUE: ' SUITE-SELECT
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF SELECT-ALL-SUITES
+               PERFORM LOAD-CHECKPOINTS
+           END-IF.
+
+           PERFORM RUN-SQRT-SUITE-IF-NEEDED.
+           PERFORM RUN-CEILING-SUITE-IF-NEEDED.
+           PERFORM RUN-POWER-SUITE-IF-NEEDED.
+           PERFORM RUN-MOD-SUITE-IF-NEEDED.
+           PERFORM RUN-ROUND-SUITE-IF-NEEDED.
+
+           IF SELECT-ALL-SUITES
+               PERFORM CLEAR-CHECKPOINTS
+           END-IF.
 
            DISPLAY 'Tests run: ' TESTS-RUN.
            DISPLAY 'Passed: ' PASSES.
            DISPLAY 'Failed: ' FAILURES.
 
+           PERFORM DISPLAY-FAILED-CASE
+               VARYING TEST-CASE-IDX FROM 1 BY 1
+               UNTIL TEST-CASE-IDX > TEST-CASE-COUNT.
+
+           PERFORM WRITE-HISTORY-RECORD.
+           PERFORM WRITE-JSON-REPORT.
+
+           IF FAILURES IS GREATER THAN ZERO
+               MOVE 4 TO RETURN-CODE
+               PERFORM WRITE-PAGE-ALERT
+           END-IF.
+
+           GOBACK.
+
+       READ-SUITE-PARM.
+           MOVE PARM-LENGTH TO CAPPED-PARM-LENGTH.
+           IF CAPPED-PARM-LENGTH > 7
+               MOVE 7 TO CAPPED-PARM-LENGTH
+           END-IF.
+           IF CAPPED-PARM-LENGTH > 0
+               MOVE PARM-VALUE(1:CAPPED-PARM-LENGTH) TO SUITE-SELECT
+           END-IF.
+
+       LOAD-CHECKPOINTS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = '00'
+               PERFORM READ-NEXT-CHECKPOINT
+                   UNTIL NO-MORE-CKPT-RECORDS
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-NEXT-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET NO-MORE-CKPT-RECORDS TO TRUE
+               NOT AT END
+                   PERFORM APPLY-CHECKPOINT
+           END-READ.
+
+       APPLY-CHECKPOINT.
+           IF CKPT-TYPE-SUMMARY
+               PERFORM APPLY-SUMMARY-CHECKPOINT
+           ELSE
+               PERFORM APPLY-CASE-CHECKPOINT
+           END-IF.
+
+       APPLY-SUMMARY-CHECKPOINT.
+           ADD CKPT-TESTS-RUN TO TESTS-RUN.
+           ADD CKPT-PASSES TO PASSES.
+           ADD CKPT-FAILURES TO FAILURES.
+           EVALUATE CKPT-SUITE-NAME
+               WHEN 'SQRT-TEST'
+                   SET SQRT-SUITE-DONE TO TRUE
+               WHEN 'CEILING-TEST'
+                   SET CEILING-SUITE-DONE TO TRUE
+               WHEN 'POWER-TEST'
+                   SET POWER-SUITE-DONE TO TRUE
+               WHEN 'MOD-TEST'
+                   SET MOD-SUITE-DONE TO TRUE
+               WHEN 'ROUND-TEST'
+                   SET ROUND-SUITE-DONE TO TRUE
+           END-EVALUATE.
+
+      *    Replays one case row from an earlier, checkpointed suite
+      *    run into TEST-CASE-DETAILS, the same way RECORD-TEST-CASE
+      *    in ASSERT-EQUAL builds the table the first time round.
+       APPLY-CASE-CHECKPOINT.
+           IF TEST-CASE-COUNT < 500
+               ADD 1 TO TEST-CASE-COUNT
+               SET TEST-CASE-IDX TO TEST-CASE-COUNT
+               MOVE CKPT-CASE-NAME TO TEST-CASE-NAME(TEST-CASE-IDX)
+               MOVE CKPT-CASE-STATUS TO
+                   TEST-CASE-STATUS(TEST-CASE-IDX)
+               MOVE CKPT-CASE-EXPECTED TO
+                   TEST-CASE-EXPECTED(TEST-CASE-IDX)
+               MOVE CKPT-CASE-ACTUAL TO
+                   TEST-CASE-ACTUAL(TEST-CASE-IDX)
+           END-IF.
+
+       RUN-SQRT-SUITE-IF-NEEDED.
+           IF (SELECT-ALL-SUITES OR SELECT-SQRT-SUITE)
+                   AND NOT SQRT-SUITE-DONE
+               MOVE TESTS-RUN TO BEFORE-TESTS-RUN
+               MOVE PASSES TO BEFORE-PASSES
+               MOVE FAILURES TO BEFORE-FAILURES
+               MOVE TEST-CASE-COUNT TO BEFORE-CASE-COUNT
+               CALL 'SQRT-TEST' USING TEST-CONTEXT
+               MOVE 'SQRT-TEST' TO CKPT-SUITE-NAME
+               COMPUTE CKPT-TESTS-RUN = TESTS-RUN - BEFORE-TESTS-RUN
+               COMPUTE CKPT-PASSES = PASSES - BEFORE-PASSES
+               COMPUTE CKPT-FAILURES = FAILURES - BEFORE-FAILURES
+               IF SELECT-ALL-SUITES
+                   PERFORM APPEND-CHECKPOINT
+               END-IF
+           END-IF.
+
+       RUN-CEILING-SUITE-IF-NEEDED.
+           IF (SELECT-ALL-SUITES OR SELECT-CEILING-SUITE)
+                   AND NOT CEILING-SUITE-DONE
+               MOVE TESTS-RUN TO BEFORE-TESTS-RUN
+               MOVE PASSES TO BEFORE-PASSES
+               MOVE FAILURES TO BEFORE-FAILURES
+               MOVE TEST-CASE-COUNT TO BEFORE-CASE-COUNT
+               CALL 'CEILING-TEST' USING TEST-CONTEXT
+               MOVE 'CEILING-TEST' TO CKPT-SUITE-NAME
+               COMPUTE CKPT-TESTS-RUN = TESTS-RUN - BEFORE-TESTS-RUN
+               COMPUTE CKPT-PASSES = PASSES - BEFORE-PASSES
+               COMPUTE CKPT-FAILURES = FAILURES - BEFORE-FAILURES
+               IF SELECT-ALL-SUITES
+                   PERFORM APPEND-CHECKPOINT
+               END-IF
+           END-IF.
+
+       RUN-POWER-SUITE-IF-NEEDED.
+           IF (SELECT-ALL-SUITES OR SELECT-POWER-SUITE)
+                   AND NOT POWER-SUITE-DONE
+               MOVE TESTS-RUN TO BEFORE-TESTS-RUN
+               MOVE PASSES TO BEFORE-PASSES
+               MOVE FAILURES TO BEFORE-FAILURES
+               MOVE TEST-CASE-COUNT TO BEFORE-CASE-COUNT
+               CALL 'POWER-TEST' USING TEST-CONTEXT
+               MOVE 'POWER-TEST' TO CKPT-SUITE-NAME
+               COMPUTE CKPT-TESTS-RUN = TESTS-RUN - BEFORE-TESTS-RUN
+               COMPUTE CKPT-PASSES = PASSES - BEFORE-PASSES
+               COMPUTE CKPT-FAILURES = FAILURES - BEFORE-FAILURES
+               IF SELECT-ALL-SUITES
+                   PERFORM APPEND-CHECKPOINT
+               END-IF
+           END-IF.
+
+       RUN-MOD-SUITE-IF-NEEDED.
+           IF (SELECT-ALL-SUITES OR SELECT-MOD-SUITE)
+                   AND NOT MOD-SUITE-DONE
+               MOVE TESTS-RUN TO BEFORE-TESTS-RUN
+               MOVE PASSES TO BEFORE-PASSES
+               MOVE FAILURES TO BEFORE-FAILURES
+               MOVE TEST-CASE-COUNT TO BEFORE-CASE-COUNT
+               CALL 'MOD-TEST' USING TEST-CONTEXT
+               MOVE 'MOD-TEST' TO CKPT-SUITE-NAME
+               COMPUTE CKPT-TESTS-RUN = TESTS-RUN - BEFORE-TESTS-RUN
+               COMPUTE CKPT-PASSES = PASSES - BEFORE-PASSES
+               COMPUTE CKPT-FAILURES = FAILURES - BEFORE-FAILURES
+               IF SELECT-ALL-SUITES
+                   PERFORM APPEND-CHECKPOINT
+               END-IF
+           END-IF.
+
+       RUN-ROUND-SUITE-IF-NEEDED.
+           IF (SELECT-ALL-SUITES OR SELECT-ROUND-SUITE)
+                   AND NOT ROUND-SUITE-DONE
+               MOVE TESTS-RUN TO BEFORE-TESTS-RUN
+               MOVE PASSES TO BEFORE-PASSES
+               MOVE FAILURES TO BEFORE-FAILURES
+               MOVE TEST-CASE-COUNT TO BEFORE-CASE-COUNT
+               CALL 'ROUND-TEST' USING TEST-CONTEXT
+               MOVE 'ROUND-TEST' TO CKPT-SUITE-NAME
+               COMPUTE CKPT-TESTS-RUN = TESTS-RUN - BEFORE-TESTS-RUN
+               COMPUTE CKPT-PASSES = PASSES - BEFORE-PASSES
+               COMPUTE CKPT-FAILURES = FAILURES - BEFORE-FAILURES
+               IF SELECT-ALL-SUITES
+                   PERFORM APPEND-CHECKPOINT
+               END-IF
+           END-IF.
+
+       APPEND-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+           SET CKPT-TYPE-SUMMARY TO TRUE.
+           MOVE SPACES TO CKPT-SUMMARY-FILLER.
+           WRITE CHECKPOINT-RECORD.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: CHECKPOINT WRITE FAILED, STATUS='
+                   CKPT-STATUS
+           END-IF.
+
+           COMPUTE START-CASE-IDX = BEFORE-CASE-COUNT + 1.
+           PERFORM WRITE-CHECKPOINT-CASE-ROW
+               VARYING TEST-CASE-IDX FROM START-CASE-IDX BY 1
+               UNTIL TEST-CASE-IDX > TEST-CASE-COUNT.
+
+           CLOSE CHECKPOINT-FILE.
+
+      *    Persists one case row from the suite just run, so a
+      *    restart that skips this suite via its checkpoint can still
+      *    replay its per-case detail (see APPLY-CASE-CHECKPOINT).
+       WRITE-CHECKPOINT-CASE-ROW.
+           SET CKPT-TYPE-CASE TO TRUE.
+           MOVE TEST-CASE-NAME(TEST-CASE-IDX) TO CKPT-CASE-NAME.
+           MOVE TEST-CASE-STATUS(TEST-CASE-IDX) TO CKPT-CASE-STATUS.
+           MOVE TEST-CASE-EXPECTED(TEST-CASE-IDX) TO
+               CKPT-CASE-EXPECTED.
+           MOVE TEST-CASE-ACTUAL(TEST-CASE-IDX) TO CKPT-CASE-ACTUAL.
+           WRITE CHECKPOINT-RECORD.
+           IF CKPT-STATUS NOT = '00'
+               DISPLAY 'WARNING: CHECKPOINT WRITE FAILED, STATUS='
+                   CKPT-STATUS
+           END-IF.
+
+      *    Only called when PARM selected ALL, so reaching here means
+      *    every suite ran to completion without an abend and the
+      *    checkpoint file can be reset ready for the next scheduled
+      *    run. A single-suite PARM run never clears it - the
+      *    checkpoints from an in-progress ALL restart must survive
+      *    an operator's targeted incident check.
+       CLEAR-CHECKPOINTS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       DISPLAY-FAILED-CASE.
+           IF TEST-CASE-FAILED(TEST-CASE-IDX)
+               DISPLAY '  FAILED CASE: '
+                   TEST-CASE-NAME(TEST-CASE-IDX)
+           END-IF.
+
+       WRITE-HISTORY-RECORD.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE TO HIST-DATE.
+           MOVE TESTS-RUN TO HIST-TESTS-RUN.
+           MOVE PASSES TO HIST-PASSES.
+           MOVE FAILURES TO HIST-FAILURES.
+
+           OPEN EXTEND HISTORY-FILE.
+           IF HIST-STATUS = '35'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           WRITE HISTORY-FILE-RECORD FROM HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+      *    Notifies on-call the same night a suite comes back red,
+      *    rather than the failure sitting quietly in spool until
+      *    someone happens to go look for it.
+       WRITE-PAGE-ALERT.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE RUN-DATE TO ALERT-DATE.
+           MOVE FAILURES TO ALERT-FAILURES.
+
+           OPEN EXTEND PAGE-ALERT-FILE.
+           IF ALERT-STATUS = '35'
+               OPEN OUTPUT PAGE-ALERT-FILE
+           END-IF.
+           WRITE PAGE-ALERT-FILE-RECORD FROM PAGE-ALERT-RECORD.
+           CLOSE PAGE-ALERT-FILE.
+
+      *    One JSON object per line (newline-delimited JSON), so the
+      *    CI dashboard can parse the report without a full JSON
+      *    array reader.
+       WRITE-JSON-REPORT.
+           OPEN OUTPUT JSON-REPORT-FILE.
+
+           MOVE SPACES TO JSON-LINE.
+           STRING '{"suite":"MATHS-SUITE","tests_run":"'
+               TESTS-RUN '","passes":"' PASSES
+               '","failures":"' FAILURES '"}'
+               DELIMITED BY SIZE INTO JSON-LINE.
+           WRITE JSON-REPORT-RECORD FROM JSON-LINE.
+
+           PERFORM WRITE-JSON-CASE
+               VARYING TEST-CASE-IDX FROM 1 BY 1
+               UNTIL TEST-CASE-IDX > TEST-CASE-COUNT.
+
+           CLOSE JSON-REPORT-FILE.
+
+       WRITE-JSON-CASE.
+           MOVE SPACES TO JSON-LINE.
+           STRING '{"suite":"MATHS-SUITE","case":"'
+               FUNCTION TRIM(TEST-CASE-NAME(TEST-CASE-IDX))
+               '","status":"' TEST-CASE-STATUS(TEST-CASE-IDX)
+               '","expected":"'
+               FUNCTION TRIM(TEST-CASE-EXPECTED(TEST-CASE-IDX))
+               '","actual":"'
+               FUNCTION TRIM(TEST-CASE-ACTUAL(TEST-CASE-IDX))
+               '"}'
+               DELIMITED BY SIZE INTO JSON-LINE.
+           WRITE JSON-REPORT-RECORD FROM JSON-LINE.
+
        END PROGRAM MATHS-SUITE.
