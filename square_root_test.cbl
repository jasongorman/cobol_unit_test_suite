@@ -1,111 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SQRT-TEST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SQRT-CASES-FILE ASSIGN TO 'SQRTCASE'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SQRT-CASES-FILE.
+           COPY 'sqrt-cases.cpy'.
        WORKING-STORAGE SECTION.
       *    Test data
-           01  INPUT-NUMBER    PIC 9(4)V9(3).
-           01  RESULT          PIC 9(4)V9(3).
-           01  EXPECTED-RESULT   PIC 9(4)V9(3).
-      *    Test stats
-           01  TESTS-RUN       PIC 9(2) VALUE ZEROES.
-           01  PASSES          PIC 9(2) VALUE ZEROES.
-           01  FAILURES        PIC 9(2) VALUE ZEROES.
-       PROCEDURE DIVISION.
+       01  INPUT-NUMBER    PIC 9(4)V9(3).
+       01  RESULT          PIC 9(4)V9(3).
+       01  RESULT-VALUE      PIC S9(6)V9(3).
+       01  EXPECTED-RESULT   PIC S9(6)V9(3).
+       01  TOLERANCE-VALUE   PIC S9(6)V9(3).
+      *    End-of-file switch
+       01  SQRT-CASES-EOF  PIC X(01) VALUE 'N'.
+           88  NO-MORE-SQRT-CASES     VALUE 'Y'.
+       LINKAGE SECTION.
+           COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
        MAIN-PROCEDURE.
-           ADD 1 to TESTS-RUN.
+           OPEN INPUT SQRT-CASES-FILE.
 
-           MOVE 0.0 TO INPUT-NUMBER.
-           MOVE 0.0 TO EXPECTED-RESULT.
+           PERFORM RUN-NEXT-SQRT-CASE UNTIL NO-MORE-SQRT-CASES.
 
-           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
-
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
-           ELSE
-               DISPLAY 'SQRT-OF-ZERO-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
+           CLOSE SQRT-CASES-FILE.
 
+      *    TESTS-RUN/PASSES/FAILURES live in the shared TEST-CONTEXT
+      *    across the whole MATHS-SUITE run, not private to this
+      *    suite, so the authoritative totals are the ones MATHS-SUITE
+      *    displays after every suite has run - not repeated here.
+           GOBACK.
 
-           ADD 1 to TESTS-RUN.
+       RUN-NEXT-SQRT-CASE.
+           READ SQRT-CASES-FILE
+               AT END
+                   SET NO-MORE-SQRT-CASES TO TRUE
+               NOT AT END
+                   PERFORM RUN-SQRT-CASE
+           END-READ.
 
-           MOVE 1.0 TO INPUT-NUMBER.
-           MOVE 1.0 TO EXPECTED-RESULT.
+       RUN-SQRT-CASE.
+           MOVE SQRT-CASE-INPUT TO INPUT-NUMBER.
+           MOVE SQRT-CASE-EXPECTED TO EXPECTED-RESULT.
+           MOVE SQRT-CASE-TOLERANCE TO TOLERANCE-VALUE.
 
            CALL 'SQRT' USING INPUT-NUMBER, RESULT.
 
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
-           ELSE
-               DISPLAY 'SQRT-OF-ONE-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
-
-
-           ADD 1 to TESTS-RUN.
-
-           MOVE 4.0 TO INPUT-NUMBER.
-           MOVE 2.0 TO EXPECTED-RESULT.
-
-           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
+           MOVE RESULT TO RESULT-VALUE.
 
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
+           IF TOLERANCE-VALUE = ZERO THEN
+               CALL 'ASSERT-EQUAL' USING TEST-CONTEXT, SQRT-CASE-NAME,
+                   EXPECTED-RESULT, RESULT-VALUE
            ELSE
-               DISPLAY 'SQRT-OF-FOUR-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
-
-
-           ADD 1 to TESTS-RUN.
-
-           MOVE 9.0 TO INPUT-NUMBER.
-           MOVE 3.0 TO EXPECTED-RESULT.
-
-           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
-
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
-           ELSE
-               DISPLAY 'SQRT-OF-NINE-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
-
-
-           ADD 1 to TESTS-RUN.
-
-           MOVE 16.0 TO INPUT-NUMBER.
-           MOVE 4.0 TO EXPECTED-RESULT.
-
-           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
-
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
-           ELSE
-               DISPLAY 'SQRT-OF-SIXTEEN-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
-
-
-           ADD 1 to TESTS-RUN.
-
-           MOVE 0.25 TO INPUT-NUMBER.
-           MOVE 0.5 TO EXPECTED-RESULT.
-
-           CALL 'SQRT' USING INPUT-NUMBER, RESULT.
-
-           IF RESULT = EXPECTED-RESULT THEN
-               ADD 1 TO PASSES
-           ELSE
-               DISPLAY 'SQRT-OF-FOUR-TEST FAILED. Expected '
-               EXPECTED-RESULT ' but was ' RESULT
-               ADD 1 TO FAILURES.
-
-
-
-      *    Test results
-           DISPLAY 'Tests run: ' TESTS-RUN.
-           DISPLAY 'Passed: ' PASSES.
-           DISPLAY 'Failed: ' FAILURES.
+               CALL 'ASSERT-NEAR' USING TEST-CONTEXT, SQRT-CASE-NAME,
+                   EXPECTED-RESULT, RESULT-VALUE, TOLERANCE-VALUE.
 
        END PROGRAM SQRT-TEST.
