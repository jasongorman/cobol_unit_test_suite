@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASSERT-NEAR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  CASE-STATUS      PIC X(04).
+       01  DIFFERENCE       PIC S9(6)V9(3).
+       01  EXPECTED-EDIT    PIC -(5)9.999.
+       01  ACTUAL-EDIT      PIC -(5)9.999.
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       01  TEST-NAME   PIC X(30).
+       01  EXPECTED    PIC S9(6)V9(3).
+       01  ACTUAL      PIC S9(6)V9(3).
+       01  TOLERANCE   PIC S9(6)V9(3).
+       PROCEDURE DIVISION USING TEST-CONTEXT, TEST-NAME,
+                                 EXPECTED, ACTUAL, TOLERANCE.
+       MAIN-PROCEDURE.
+           ADD 1 TO TESTS-RUN.
+
+           COMPUTE DIFFERENCE = FUNCTION ABS(ACTUAL - EXPECTED).
+
+           IF DIFFERENCE <= TOLERANCE THEN
+               ADD 1 TO PASSES
+               MOVE 'PASS' TO CASE-STATUS
+           ELSE
+               DISPLAY 'FAILED: ' TEST-NAME '. Expected '
+               EXPECTED ' within ' TOLERANCE ' but was ' ACTUAL
+               ADD 1 TO FAILURES
+               MOVE 'FAIL' TO CASE-STATUS.
+
+           PERFORM RECORD-TEST-CASE.
+
+           GOBACK.
+
+       RECORD-TEST-CASE.
+           IF TEST-CASE-COUNT < 500
+               ADD 1 TO TEST-CASE-COUNT
+               SET TEST-CASE-IDX TO TEST-CASE-COUNT
+               MOVE TEST-NAME TO TEST-CASE-NAME(TEST-CASE-IDX)
+               MOVE CASE-STATUS TO TEST-CASE-STATUS(TEST-CASE-IDX)
+               MOVE EXPECTED TO EXPECTED-EDIT
+               MOVE EXPECTED-EDIT TO
+                   TEST-CASE-EXPECTED(TEST-CASE-IDX)
+               MOVE ACTUAL TO ACTUAL-EDIT
+               MOVE ACTUAL-EDIT TO
+                   TEST-CASE-ACTUAL(TEST-CASE-IDX)
+           END-IF.
+
+       END PROGRAM ASSERT-NEAR.
