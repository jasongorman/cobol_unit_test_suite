@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGRESSION-DIFF.
+      *    Compares two MATHS-SUITE JSON run reports (BASELINE, the
+      *    last known-good run, and CANDIDATE, the run being
+      *    considered for promotion) and reports which named cases
+      *    newly failed, newly passed, or are unchanged between them.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASELINE-FILE ASSIGN TO 'BASELINE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CANDIDATE-FILE ASSIGN TO 'CANDIDATE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BASELINE-FILE.
+       01  BASELINE-LINE   PIC X(200).
+       FD  CANDIDATE-FILE.
+       01  CANDIDATE-LINE  PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88  NO-MORE-LINES       VALUE 'Y'.
+       01  CURRENT-LINE         PIC X(200).
+       01  BEFORE-TEXT  PIC X(200).
+       01  TAIL-TEXT    PIC X(200).
+       01  TAIL-TEXT-2  PIC X(200).
+       01  KEY-COUNT    PIC 9(04).
+       01  SCAN-PTR     PIC 9(04).
+       01  CASE-NAME    PIC X(30).
+       01  CASE-STATUS  PIC X(04).
+           88  CASE-NOW-FAILING    VALUE 'FAIL'.
+
+       01  BASE-COUNT   PIC 9(4) VALUE ZERO.
+       01  BASE-TABLE.
+           05  BASE-ENTRY OCCURS 500 TIMES INDEXED BY BASE-IDX.
+               10  BASE-NAME    PIC X(30).
+               10  BASE-STATUS  PIC X(04).
+
+       01  FOUND-SWITCH PIC X(01).
+           88  BASE-CASE-FOUND     VALUE 'Y'.
+       01  MATCH-IDX    PIC 9(4).
+
+       01  NEWLY-FAILED PIC 9(4) VALUE ZERO.
+       01  NEWLY-PASSED PIC 9(4) VALUE ZERO.
+       01  UNCHANGED    PIC 9(4) VALUE ZERO.
+       01  NEW-CASES    PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-BASELINE.
+           PERFORM COMPARE-CANDIDATE.
+
+           DISPLAY 'Newly failed: ' NEWLY-FAILED.
+           DISPLAY 'Newly passed: ' NEWLY-PASSED.
+           DISPLAY 'Unchanged: ' UNCHANGED.
+           DISPLAY 'New cases: ' NEW-CASES.
+
+           GOBACK.
+
+       LOAD-BASELINE.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT BASELINE-FILE.
+           PERFORM READ-NEXT-BASELINE-LINE UNTIL NO-MORE-LINES.
+           CLOSE BASELINE-FILE.
+
+       READ-NEXT-BASELINE-LINE.
+           READ BASELINE-FILE INTO CURRENT-LINE
+               AT END
+                   SET NO-MORE-LINES TO TRUE
+               NOT AT END
+                   PERFORM PARSE-CASE-LINE
+                   IF CASE-NAME NOT = SPACES
+                       PERFORM STORE-BASELINE-ENTRY
+                   END-IF
+           END-READ.
+
+       STORE-BASELINE-ENTRY.
+           IF BASE-COUNT < 500
+               ADD 1 TO BASE-COUNT
+               SET BASE-IDX TO BASE-COUNT
+               MOVE CASE-NAME TO BASE-NAME(BASE-IDX)
+               MOVE CASE-STATUS TO BASE-STATUS(BASE-IDX)
+           END-IF.
+
+       COMPARE-CANDIDATE.
+           MOVE 'N' TO EOF-SWITCH.
+           OPEN INPUT CANDIDATE-FILE.
+           PERFORM READ-NEXT-CANDIDATE-LINE UNTIL NO-MORE-LINES.
+           CLOSE CANDIDATE-FILE.
+
+       READ-NEXT-CANDIDATE-LINE.
+           READ CANDIDATE-FILE INTO CURRENT-LINE
+               AT END
+                   SET NO-MORE-LINES TO TRUE
+               NOT AT END
+                   PERFORM PARSE-CASE-LINE
+                   IF CASE-NAME NOT = SPACES
+                       PERFORM CLASSIFY-CANDIDATE-CASE
+                   END-IF
+           END-READ.
+
+      *    Extracts the case name and status from one line of the
+      *    JSON report. Lines with no "case" key (the summary totals
+      *    line) leave CASE-NAME blank and are ignored by callers.
+       PARSE-CASE-LINE.
+           MOVE SPACES TO CASE-NAME.
+           MOVE SPACES TO CASE-STATUS.
+
+           MOVE ZERO TO KEY-COUNT.
+           INSPECT CURRENT-LINE TALLYING KEY-COUNT FOR ALL '"case":"'.
+
+           IF KEY-COUNT > 0
+               MOVE 1 TO SCAN-PTR
+               UNSTRING CURRENT-LINE DELIMITED BY '"case":"'
+                   INTO BEFORE-TEXT
+                   WITH POINTER SCAN-PTR
+               END-UNSTRING
+               MOVE CURRENT-LINE(SCAN-PTR:) TO TAIL-TEXT
+               UNSTRING TAIL-TEXT DELIMITED BY '"'
+                   INTO CASE-NAME
+               END-UNSTRING
+
+               MOVE 1 TO SCAN-PTR
+               UNSTRING TAIL-TEXT DELIMITED BY '"status":"'
+                   INTO BEFORE-TEXT
+                   WITH POINTER SCAN-PTR
+               END-UNSTRING
+               MOVE TAIL-TEXT(SCAN-PTR:) TO TAIL-TEXT-2
+               UNSTRING TAIL-TEXT-2 DELIMITED BY '"'
+                   INTO CASE-STATUS
+               END-UNSTRING
+           END-IF.
+
+       CLASSIFY-CANDIDATE-CASE.
+           PERFORM FIND-BASELINE-ENTRY.
+           IF BASE-CASE-FOUND
+               IF BASE-STATUS(MATCH-IDX) = CASE-STATUS
+                   ADD 1 TO UNCHANGED
+               ELSE
+                   IF CASE-NOW-FAILING
+                       ADD 1 TO NEWLY-FAILED
+                       DISPLAY 'NEWLY FAILED: ' CASE-NAME
+                   ELSE
+                       ADD 1 TO NEWLY-PASSED
+                       DISPLAY 'NEWLY PASSED: ' CASE-NAME
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO NEW-CASES
+           END-IF.
+
+       FIND-BASELINE-ENTRY.
+           MOVE 'N' TO FOUND-SWITCH.
+           PERFORM CHECK-BASELINE-ENTRY
+               VARYING BASE-IDX FROM 1 BY 1
+               UNTIL BASE-IDX > BASE-COUNT
+                   OR BASE-CASE-FOUND.
+
+       CHECK-BASELINE-ENTRY.
+           IF BASE-NAME(BASE-IDX) = CASE-NAME
+               SET BASE-CASE-FOUND TO TRUE
+               MOVE BASE-IDX TO MATCH-IDX
+           END-IF.
+
+       END PROGRAM REGRESSION-DIFF.
