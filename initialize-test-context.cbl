@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INITIALIZE-TEST-CONTEXT.
+      *    Zeroes TESTS-RUN/PASSES/FAILURES/TEST-CASE-COUNT at
+      *    runtime, so a driver that calls several *-SUITE programs
+      *    sharing one TEST-CONTEXT can start each one from a clean
+      *    count instead of relying on VALUE ZERO at load time only.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY 'test-context.cpy'.
+       PROCEDURE DIVISION USING TEST-CONTEXT.
+       MAIN-PROCEDURE.
+           MOVE ZERO TO TESTS-RUN.
+           MOVE ZERO TO PASSES.
+           MOVE ZERO TO FAILURES.
+           MOVE ZERO TO TEST-CASE-COUNT.
+
+           GOBACK.
+
+       END PROGRAM INITIALIZE-TEST-CONTEXT.
